@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    COPYBOOK:   NODE-INFO
+      *    PURPOSE:    HOLDS THE TOKENS POPPED OFF THE WORK STACK FOR
+      *                THE EXPRESSION CURRENTLY BEING EVALUATED.
+      *                ELEMENT 1 IS ALWAYS THE OPERATOR; ELEMENTS 2
+      *                THROUGH NODE-INFO-TOKEN-COUNT ARE THE OPERANDS,
+      *                IN LEFT-TO-RIGHT ORDER, SO AN EXPRESSION IS NOT
+      *                LIMITED TO TWO OPERANDS.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  ------------------------------------------
+      *    2026-08-09 DM    ORIGINAL (SINGLE PIC X(20) OPERATOR FIELD).
+      *    2026-08-09 DM    WIDENED TO X(20) ALONGSIDE THE OTHER
+      *                     OPERAND FIELDS.
+      *    2026-08-09 DM    REPLACED THE THREE SEPARATE FIELDS
+      *                     (NODE-INFO/NODE-INFO2/NODE-INFO3) WITH ONE
+      *                     OCCURS TABLE SO AN EXPRESSION CAN CARRY
+      *                     ANY NUMBER OF OPERANDS.
+      *****************************************************************
+       01  NODE-INFO.
+           05  NODE-INFO-MAX-TOKENS        PIC S9(04) COMP VALUE +15.
+           05  NODE-INFO-TABLE             OCCURS 15 TIMES.
+               10  NODE-INFO-TOKEN         PIC X(20).
