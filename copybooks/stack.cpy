@@ -0,0 +1,28 @@
+      *****************************************************************
+      *    COPYBOOK:   STACK
+      *    PURPOSE:    LAST-IN/FIRST-OUT WORK STACK SHARED BY THE
+      *                PUSH AND POP UTILITY PROGRAMS. CALLERS COPY
+      *                THIS BOOK ONCE PER STACK INSTANCE THEY NEED
+      *                (SEE STACK-TEST, WHICH ALSO COPIES IT A SECOND
+      *                TIME REPLACING STACK BY NEW-STACK).
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  ------------------------------------------
+      *    2026-08-09 DM    ORIGINAL - ARRAY-BACKED STACK WITH A
+      *                     COUNTER SO PUSH/POP CAN DETECT OVERFLOW
+      *                     AND UNDERFLOW WITHOUT ABENDING.
+      *    2026-08-09 DM    WIDENED STACK-ELEMENT TO X(20) SO LARGER
+      *                     SETTLEMENT AMOUNTS ROUND-TRIP WITHOUT
+      *                     TRUNCATION.
+      *    2026-08-09 DM    WIDENED TO 2000 ENTRIES - 20 WAS SIZED FOR
+      *                     A SINGLE EXPRESSION'S TOKENS, BUT NEW-STACK
+      *                     (SEE STACK-TEST) USES A SECOND INSTANCE OF
+      *                     THIS SAME BOOK TO HOLD ONE ENTRY PER
+      *                     EXPRESSION FOR THE WHOLE BATCH.
+      *****************************************************************
+       01  STACK.
+           05  STACK-COUNT             PIC S9(04) COMP VALUE ZERO.
+           05  STACK-MAX-DEPTH         PIC S9(04) COMP VALUE +2000.
+           05  STACK-TABLE             OCCURS 2000 TIMES.
+               10  STACK-ELEMENT       PIC X(20).
