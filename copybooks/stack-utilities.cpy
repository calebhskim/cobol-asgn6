@@ -0,0 +1,84 @@
+      *****************************************************************
+      *    COPYBOOK:   STACK-UTILITIES
+      *    PURPOSE:    CONTAINED PROGRAMS PUSH AND POP, SHARED BY ANY
+      *                MAINLINE THAT COPIES STACK. PASTED IN AFTER THE
+      *                CALLING PROGRAM'S END PROGRAM STATEMENT SO ONE
+      *                SOURCE MEMBER CAN HOLD THE MAINLINE AND ITS
+      *                STACK UTILITIES TOGETHER.
+      *-----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  ------------------------------------------
+      *    2026-08-09 DM    ORIGINAL.
+      *    2026-08-09 DM    POP NOW RETURNS A STATUS FLAG SO A CALLER
+      *                     THAT POPS AN EMPTY STACK CAN REPORT THE
+      *                     UNDERFLOW INSTEAD OF COMPUTING ON SPACES.
+      *    2026-08-09 DM    PUSH NOW RETURNS A STATUS FLAG TO MATCH -
+      *                     A PUSH AGAINST A FULL STACK WAS BEING
+      *                     DROPPED WITH NO WAY FOR THE CALLER TO TELL.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. push.
+       AUTHOR. D MCALLISTER.
+       INSTALLATION. FINANCIAL SYSTEMS DIVISION.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *    PUSH - ADDS ONE ELEMENT TO THE TOP OF THE CALLER'S STACK.
+      *    A PUSH ATTEMPTED AGAINST A FULL STACK IS IGNORED RATHER
+      *    THAN OVERRUNNING THE TABLE, AND LK-PUSH-STATUS IS SET TO
+      *    "N" SO THE CALLER CAN TELL THE PUSH DID NOT LAND.
+      *****************************************************************
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY stack.
+       01  LK-PUSH-DATA                PIC X(20).
+       01  LK-PUSH-STATUS               PIC X(01).
+           88  LK-PUSH-OK                          VALUE "Y".
+           88  LK-PUSH-FULL                         VALUE "N".
+       PROCEDURE DIVISION USING BY REFERENCE STACK
+                                BY REFERENCE LK-PUSH-DATA
+                                BY REFERENCE LK-PUSH-STATUS.
+      *-----------------------------------------------------------------
+       0000-PUSH-MAIN.
+           IF STACK-COUNT < STACK-MAX-DEPTH
+               ADD 1 TO STACK-COUNT
+               MOVE LK-PUSH-DATA TO STACK-ELEMENT (STACK-COUNT)
+               SET LK-PUSH-OK TO TRUE
+           ELSE
+               SET LK-PUSH-FULL TO TRUE
+           END-IF
+           GOBACK.
+       END PROGRAM push.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pop.
+       AUTHOR. D MCALLISTER.
+       INSTALLATION. FINANCIAL SYSTEMS DIVISION.
+       DATE-WRITTEN. 2026-08-09.
+      *****************************************************************
+      *    POP  - REMOVES AND RETURNS THE TOP ELEMENT OF THE CALLER'S
+      *    STACK. POPPING AN EMPTY STACK RETURNS SPACES AND SETS
+      *    LK-POP-STATUS TO "N" RATHER THAN READING BELOW THE TABLE.
+      *****************************************************************
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY stack.
+       01  LK-POP-DATA                 PIC X(20).
+       01  LK-POP-STATUS                PIC X(01).
+           88  LK-POP-OK                           VALUE "Y".
+           88  LK-POP-EMPTY                        VALUE "N".
+       PROCEDURE DIVISION USING BY REFERENCE STACK
+                                BY REFERENCE LK-POP-DATA
+                                BY REFERENCE LK-POP-STATUS.
+      *-----------------------------------------------------------------
+       0000-POP-MAIN.
+           IF STACK-COUNT > 0
+               MOVE STACK-ELEMENT (STACK-COUNT) TO LK-POP-DATA
+               SUBTRACT 1 FROM STACK-COUNT
+               SET LK-POP-OK TO TRUE
+           ELSE
+               MOVE SPACES TO LK-POP-DATA
+               SET LK-POP-EMPTY TO TRUE
+           END-IF
+           GOBACK.
+       END PROGRAM pop.
