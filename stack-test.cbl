@@ -1,79 +1,602 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. stack-test.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(5)V9(2).
-       01 NUM2 PIC 9(5)V9(2).
-       01 NUM3 PIC 9(5)V9(2).
-       01 WS-STR1 PIC X(12).
-       01 WS-STR2 PIC X(12).
-       01 WS-STR3 PIC X(12).
-       01 WS-EXPR1 PIC X(12) VALUE '+,2,5'.
-       01 WS-EXPR2 PIC X(12) VALUE '-,5,2'.
-       01 WS-EXPR3 PIC X(12) VALUE '*,2,5'.
-       01 WS-EXPR4 PIC X(12) VALUE '/,4,2'.
-       LOCAL-STORAGE SECTION.
-       COPY stack.
-           COPY node-info.
-           COPY node-info2.
-           COPY node-info3.
-       COPY stack REPLACING stack BY new-stack.
-       PROCEDURE DIVISION.
-       DISPLAY WS-EXPR1.
-       UNSTRING WS-EXPR1 DELIMITED BY ','
-           INTO WS-STR1, WS-STR2, WS-STR3.
-       END-NSTRING.
-       CALL "push" USING
-       BY REFERENCE stack
-       BY CONTENT WS-STR3
-       END-CALL
-       CALL "push" USING
-       BY REFERENCE stack
-       BY CONTENT WS-STR2 
-       END-CALL
-       CALL "push" USING
-       BY REFERENCE stack
-       BY CONTENT WS-STR1
-       END-CALL    
-           CALL "pop" USING
-           BY REFERENCE stack
-           BY REFERENCE node-info
-           END-CALL
-           CALL "pop" USING
-           BY REFERENCE stack
-           BY REFERENCE node-info2
-           END-CALL
-           CALL "pop" USING
-           BY REFERENCE stack
-           BY REFERENCE node-info3
-           END-CALL
-       IF node-info = "+" THEN
-           COMPUTE NUM1 = FUNCTION NUMVAL (node-info2).
-           COMPUTE NUM2 = FUNCTION NUMVAL (node-info3).
-           ADD NUM1 NUM2 to NUM3
-           DISPLAY NUM3.
-       ELSE
-       IF node-info = "-" THEN
-           COMPUTE NUM1 = FUNCTION NUMVAL (node-info2).
-           COMPUTE NUM2 = FUNCTION NUMVAL (node-info3).
-           SUBTRACT NUM1 NUM2 to NUM3
-           DISPLAY NUM3.
-       ELSE
-       IF node-info = "*" THEN
-           COMPUTE NUM1 = FUNCTION NUMVAL (node-info2).
-           COMPUTE NUM2 = FUNCTION NUMVAL (node-info3).
-           MULTIPLY NUM1 NUM2 to NUM3
-           DISPLAY NUM3.
-        ELSE
-               IF node-info = "/" THEN
-           COMPUTE NUM1 = FUNCTION NUMVAL (node-info2).
-           COMPUTE NUM2 = FUNCTION NUMVAL (node-info3).
-           DIVIDE NUM1 NUM2 to NUM3
-           DISPLAY NUM3.
-           ELSE
-           DISPLAY "BAD BINOP".
-       END-IF.
-       STOP RUN.
-       END PROGRAM stack-test.
-
-       COPY stack-utilities.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. stack-test.
+000030 AUTHOR. D MCALLISTER.
+000040 INSTALLATION. FINANCIAL SYSTEMS DIVISION.
+000050 DATE-WRITTEN. 1998-03-12.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    PROGRAM:    STACK-TEST
+000090*    PURPOSE:    POPS A SIMPLE "OP,OPERAND,OPERAND,..." EXPRESSION
+000100*                THROUGH A WORK STACK AND COMPUTES THE RESULT.
+000110*-----------------------------------------------------------------
+000120*    MODIFICATION HISTORY
+000130*    DATE       INIT  DESCRIPTION
+000140*    ---------  ----  ------------------------------------------
+000150*    2026-08-09 DM    EXPRESSIONS NOW COME FROM THE EXPR-IN
+000160*                     FILE, ONE PER RECORD, INSTEAD OF BEING
+000170*                     HARDCODED LITERALS RECOMPILED FOR EVERY
+000180*                     NEW FORMULA. PROGRAM NOW LOOPS UNTIL
+000190*                     END OF FILE RATHER THAN RUNNING ONCE.
+000200*    2026-08-09 DM    RESULTS NOW ALSO WRITE TO THE RESULT-OUT
+000210*                     REPORT FILE SO THE ANSWER SURVIVES PAST
+000220*                     THE CONSOLE FOR RECONCILIATION.
+000230*    2026-08-09 DM    DIVISOR OF ZERO ON "/" IS NOW CAUGHT AND
+000240*                     REPORTED AS A BAD EXPRESSION INSTEAD OF
+000250*                     ABENDING THE DIVIDE.
+000260*    2026-08-09 DM    ADDED "%" (MODULUS) AND "^" (EXPONENT)
+000270*                     TO THE BINOP DISPATCH FOR PRORATION AND
+000280*                     COMPOUNDING FORMULAS.
+000290*    2026-08-09 DM    NEW-STACK NOW COLLECTS EVERY COMPUTED
+000300*                     RESULT AS WE GO; END OF RUN POPS IT BACK
+000310*                     OFF TO PRINT A RESULTS-IN-ORDER-COMPUTED
+000320*                     TRAIL.
+000330*    2026-08-09 DM    WIDENED OPERAND/RESULT FIELDS SO LARGER
+000340*                     SETTLEMENT AMOUNTS NO LONGER TRUNCATE ON
+000350*                     THE WAY THROUGH.
+000360*    2026-08-09 DM    A SHORT EXPRESSION (FEWER THAN THREE
+000370*                     TOKENS) IS NOW REPORTED AS A BAD EXPRESSION
+000380*                     INSTEAD OF COMPUTING ON SPACES; POP ALSO
+000390*                     RETURNS A STATUS SO A TRUE STACK-EMPTY
+000400*                     CONDITION CAN BE TOLD APART FROM A REAL
+000410*                     VALUE BY ANY CALLER THAT HITS ONE.
+000420*    2026-08-09 DM    TOKEN-COUNT TABLE REPLACES THE OLD FIXED
+000430*                     TWO-OPERAND FIELDS SO AN EXPRESSION CAN
+000440*                     CARRY ANY NUMBER OF OPERANDS.
+000450*    2026-08-09 DM    ADDED A CHECKPOINT FILE SO A LONG BATCH
+000460*                     CAN RESTART PARTWAY THROUGH INSTEAD OF
+000470*                     REPROCESSING FROM RECORD ONE.
+000480*    2026-08-09 DM    ADDED AN END-OF-RUN CONTROL-TOTAL SUMMARY
+000490*                     (PROCESSED / ERRORED / GRAND TOTAL).
+000500*    2026-08-09 DM    A BARE OPERATOR PLUS A SINGLE OPERAND (ONLY
+000510*                     TWO TOKENS ON THE RECORD) WAS PASSING THE
+000520*                     TOKEN-COUNT CHECK AND REPORTING THE LONE
+000530*                     OPERAND BACK AS THE ANSWER, BECAUSE A VALID
+000540*                     BINOP NEEDS AN OPERATOR PLUS AT LEAST TWO
+000550*                     OPERANDS (THREE TOKENS). CHECK CORRECTED.
+000560*    2026-08-09 DM    RESULTS-HISTORY STACK (NEW-STACK) WIDENED
+000570*                     TO A REALISTIC BATCH VOLUME; PUSH NOW
+000580*                     REPORTS A FULL STACK INSTEAD OF SILENTLY
+000590*                     DROPPING THE RESULT, AND THE END-OF-RUN
+000600*                     TRAIL NOW PRINTS OLDEST-FIRST (THE ORDER
+000610*                     THE RESULTS WERE ACTUALLY COMPUTED) RATHER
+000620*                     THAN LAST-COMPUTED-FIRST.
+000630*    2026-08-09 DM    WIDENED THE OPERAND AUDIT TEXT ON
+000640*                     RESULT-OUT AND FLAGGED (RATHER THAN
+000650*                     SILENTLY TRUNCATED) ANY ROW WHOSE OPERAND
+000660*                     LIST STILL OVERRUNS IT.
+000670*    2026-08-09 DM    CHECKPOINT RECORD NOW ALSO CARRIES THE
+000680*                     RUNNING CONTROL TOTALS SO A RESTARTED RUN
+000690*                     REPORTS TOTALS FOR THE WHOLE BATCH RATHER
+000700*                     THAN JUST THE TAIL REPROCESSED AFTER THE
+000710*                     RESTART. CHECKPOINTS ARE NOW WRITTEN EVERY
+000720*                     RECORD (NOT EVERY FIFTH) SO A RESTART NEVER
+000730*                     REPROCESSES - AND RE-WRITES - A RECORD
+000740*                     ALREADY IN RESULT-OUT.
+000750*    2026-08-09 DM    ADDED FILE STATUS CHECKING TO EXPR-IN AND
+000760*                     RESULT-OUT TO MATCH CHECKPOINT.
+000770*    2026-08-09 DM    CK-GRAND-TOTAL WAS A RAW SIGNED DISPLAY
+000780*                     FIELD, AND THE OVERPUNCHED SIGN BYTE IT
+000790*                     PRODUCED ONCE ANY RESULT WAS NONZERO MADE
+000800*                     THE CHECKPOINT WRITE FAIL AGAINST A
+000810*                     LINE-SEQUENTIAL RECORD. THE RECORD ALSO WAS
+000820*                     NEVER SPACE-FILLED BEFORE ITS FIELDS WERE
+000830*                     MOVED IN, THE SAME UNINITIALIZED-BYTE PROBLEM
+000840*                     ALREADY WORKED AROUND FOR RESULT-OUT-RECORD,
+000850*                     SO THE WRITE STILL FAILED EVEN WITH A SAFE
+000860*                     SIGN REPRESENTATION. CHECKPOINT-RECORD NOW
+000870*                     GETS A SEPARATE SIGN POSITION AND A MOVE
+000880*                     SPACES BEFORE IT IS POPULATED, LEAVING
+000890*                     CHECKPNT EMPTY AFTER EVERY REAL RUN NO
+000900*                     LONGER. THE CHECKPOINT OPEN/WRITE PATHS ALSO
+000910*                     NOW CHECK STATUS AND STOP THE RUN ON A REAL
+000920*                     I/O FAILURE RATHER THAN WRITING SILENTLY OR
+000930*                     NOT AT ALL.
+000940*    2026-08-09 DM    AN EXPRESSION WITH MORE OPERANDS THAN
+000950*                     NODE-INFO-TABLE HOLDS WAS HAVING THE
+000960*                     OVERFLOW SILENTLY DROPPED AND THE PARTIAL
+000970*                     OPERAND LIST FOLDED AS IF IT WERE THE WHOLE
+000980*                     EXPRESSION. A RECORD THAT STILL HAS
+000990*                     UNCONSUMED TEXT AFTER THE TOKEN TABLE FILLS
+001000*                     IS NOW REPORTED AS A BAD EXPRESSION INSTEAD.
+001010*    2026-08-09 DM    A TRAILING COMMA WITH NOTHING AFTER IT (E.G.
+001020*                     "+,2,") WAS UNSTRINGING AN ALL-SPACES FINAL
+001030*                     TOKEN, WHICH FUNCTION NUMVAL SILENTLY READ
+001040*                     AS ZERO. A BLANK OPERAND IS NOW REPORTED AS
+001050*                     A BAD EXPRESSION INSTEAD OF BEING TREATED AS
+001060*                     ZERO.
+001070*****************************************************************
+001080 ENVIRONMENT DIVISION.
+001090 INPUT-OUTPUT SECTION.
+001100 FILE-CONTROL.
+001110     SELECT EXPR-IN-FILE ASSIGN TO "EXPRIN"
+001120         ORGANIZATION IS LINE SEQUENTIAL
+001130         FILE STATUS IS WS-EXPR-IN-STATUS.
+001140     SELECT RESULT-OUT-FILE ASSIGN TO "RESULTOUT"
+001150         ORGANIZATION IS LINE SEQUENTIAL
+001160         FILE STATUS IS WS-RESULT-OUT-STATUS.
+001170     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPNT"
+001180         ORGANIZATION IS LINE SEQUENTIAL
+001190         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001200 DATA DIVISION.
+001210 FILE SECTION.
+001220 FD  EXPR-IN-FILE.
+001230 01  EXPR-IN-RECORD              PIC X(300).
+001240 FD  CHECKPOINT-FILE.
+001250 01  CHECKPOINT-RECORD.
+001260     05  CK-RECORD-COUNT         PIC 9(09).
+001270     05  FILLER                  PIC X(01) VALUE SPACE.
+001280     05  CK-COUNT-PROCESSED      PIC 9(09).
+001290     05  FILLER                  PIC X(01) VALUE SPACE.
+001300     05  CK-COUNT-ERRORS         PIC 9(09).
+001310     05  FILLER                  PIC X(01) VALUE SPACE.
+001320     05  CK-GRAND-TOTAL          PIC S9(09)V9(04)
+001330                                 SIGN IS TRAILING SEPARATE.
+001340 FD  RESULT-OUT-FILE.
+001350 01  RESULT-OUT-RECORD.
+001360     05  RO-OPERATOR             PIC X(01).
+001370     05  FILLER                  PIC X(02) VALUE SPACES.
+001380     05  RO-OPERAND-COUNT        PIC 9(02).
+001390     05  FILLER                  PIC X(02) VALUE SPACES.
+001400     05  RO-OPERANDS             PIC X(300).
+001410     05  FILLER                  PIC X(02) VALUE SPACES.
+001420     05  RO-TRUNC-FLAG           PIC X(01) VALUE SPACE.
+001430     05  FILLER                  PIC X(02) VALUE SPACES.
+001440     05  RO-RESULT-TEXT          PIC X(20).
+001450     05  RO-RESULT-NUM REDEFINES RO-RESULT-TEXT
+001460                                 PIC Z(8)9.9999.
+001470     05  FILLER                  PIC X(10) VALUE SPACES.
+001480 WORKING-STORAGE SECTION.
+001490 77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+001500     88  WS-END-OF-FILE                     VALUE "Y".
+001510 77  WS-POP-STATUS               PIC X(01) VALUE "Y".
+001520     88  WS-POP-OK                          VALUE "Y".
+001530     88  WS-POP-EMPTY                       VALUE "N".
+001540 77  WS-PUSH-STATUS              PIC X(01) VALUE "Y".
+001550     88  WS-PUSH-OK                          VALUE "Y".
+001560     88  WS-PUSH-FULL                        VALUE "N".
+001570 77  WS-EXPR-VALID-SWITCH        PIC X(01) VALUE "Y".
+001580     88  WS-EXPR-VALID                       VALUE "Y".
+001590     88  WS-EXPR-INVALID                     VALUE "N".
+001600 77  WS-OPERANDS-OVERFLOW        PIC X(01) VALUE "N".
+001610     88  WS-OPERANDS-TRUNCATED               VALUE "Y".
+001620 77  WS-TOKEN-OVERFLOW           PIC X(01) VALUE "N".
+001630     88  WS-TOKEN-LIST-TRUNCATED             VALUE "Y".
+001640 01  NUM1 PIC 9(9)V9(4).
+001650 01  NUM2 PIC 9(9)V9(4).
+001660 01  NUM3 PIC 9(9)V9(4).
+001670 01  WS-QUOTIENT PIC 9(9).
+001680 01  WS-RESULT-STR PIC X(20).
+001690 01  WS-RESULT-TRAIL.
+001700     05  WS-RESULT-TRAIL-ENTRY   PIC X(20) OCCURS 2000 TIMES.
+001710 77  WS-RESULT-COUNT             PIC S9(04) COMP VALUE ZERO.
+001720 77  WS-RESULT-IDX               PIC S9(04) COMP VALUE ZERO.
+001730 77  WS-RESULT-REV-IDX           PIC S9(04) COMP VALUE ZERO.
+001740 77  WS-TOKEN-COUNT              PIC S9(04) COMP VALUE ZERO.
+001750 77  WS-TOKEN-IDX                PIC S9(04) COMP VALUE ZERO.
+001760 77  WS-UNSTRING-PTR             PIC S9(04) COMP VALUE ZERO.
+001770 77  WS-OPERANDS-PTR             PIC S9(04) COMP VALUE ZERO.
+001780 77  WS-EXPR-IN-STATUS           PIC X(02) VALUE SPACES.
+001790 77  WS-RESULT-OUT-STATUS        PIC X(02) VALUE SPACES.
+001800 77  WS-CHECKPOINT-STATUS        PIC X(02) VALUE SPACES.
+001810 77  WS-CHECKPOINT-INTERVAL      PIC S9(04) COMP VALUE +1.
+001820 77  WS-RESTART-COUNT            PIC 9(09) VALUE ZERO.
+001830 77  WS-RECORDS-PROCESSED        PIC 9(09) VALUE ZERO.
+001840 77  WS-RECORDS-SKIPPED          PIC 9(09) VALUE ZERO.
+001850 77  WS-TOTAL-PROCESSED          PIC 9(09) VALUE ZERO.
+001860 77  WS-CHECKPOINT-QUOTIENT      PIC 9(09) VALUE ZERO.
+001870 77  WS-CHECKPOINT-REMAINDER     PIC S9(04) COMP VALUE ZERO.
+001880 77  WS-COUNT-PROCESSED          PIC 9(09) COMP VALUE ZERO.
+001890 77  WS-COUNT-ERRORS             PIC 9(09) COMP VALUE ZERO.
+001900 01  WS-GRAND-TOTAL              PIC S9(09)V9(4) VALUE ZERO.
+001910 01  WS-GRAND-TOTAL-EDIT         PIC -(8)9.9999.
+001920 01  WS-COUNT-PROCESSED-EDIT     PIC Z(8)9.
+001930 01  WS-COUNT-ERRORS-EDIT        PIC Z(8)9.
+001940 LOCAL-STORAGE SECTION.
+001950 COPY stack.
+001960     COPY node-info.
+001970 COPY stack REPLACING stack BY new-stack.
+001980 PROCEDURE DIVISION.
+001990*-----------------------------------------------------------------
+002000 0000-MAINLINE.
+002010     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002020     PERFORM 2000-PROCESS-EXPRESSIONS THRU 2000-EXIT
+002030         UNTIL WS-END-OF-FILE
+002040     PERFORM 8000-PRINT-RESULTS-TRAIL THRU 8000-EXIT
+002050     PERFORM 8500-PRINT-CONTROL-TOTALS THRU 8500-EXIT
+002060     PERFORM 9000-TERMINATE THRU 9000-EXIT
+002070     STOP RUN.
+002080*-----------------------------------------------------------------
+002090 1000-INITIALIZE.
+002100     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+002110     OPEN INPUT EXPR-IN-FILE
+002120     IF WS-EXPR-IN-STATUS NOT = "00" THEN
+002130         DISPLAY "ERROR OPENING EXPR-IN-FILE, STATUS = "
+002140             WS-EXPR-IN-STATUS
+002150         STOP RUN
+002160     END-IF
+002170     IF WS-RESTART-COUNT > ZERO THEN
+002180         OPEN EXTEND RESULT-OUT-FILE
+002190     ELSE
+002200         OPEN OUTPUT RESULT-OUT-FILE
+002210     END-IF
+002220     IF WS-RESULT-OUT-STATUS NOT = "00" THEN
+002230         DISPLAY "ERROR OPENING RESULT-OUT-FILE, STATUS = "
+002240             WS-RESULT-OUT-STATUS
+002250         STOP RUN
+002260     END-IF
+002270     IF WS-RESTART-COUNT > ZERO THEN
+002280         PERFORM 1150-SKIP-PROCESSED-RECORDS THRU 1150-EXIT
+002290     END-IF
+002300     PERFORM 2100-READ-EXPRESSION THRU 2100-EXIT.
+002310 1000-EXIT.
+002320     EXIT.
+002330*-----------------------------------------------------------------
+002340 1100-READ-CHECKPOINT.
+002350     MOVE ZERO TO WS-RESTART-COUNT
+002360     OPEN INPUT CHECKPOINT-FILE
+002370     IF WS-CHECKPOINT-STATUS = "00" THEN
+002380         READ CHECKPOINT-FILE
+002390             AT END
+002400                 MOVE ZERO TO WS-RESTART-COUNT
+002410             NOT AT END
+002420                 MOVE CK-RECORD-COUNT TO WS-RESTART-COUNT
+002430                 MOVE CK-COUNT-PROCESSED TO WS-COUNT-PROCESSED
+002440                 MOVE CK-COUNT-ERRORS TO WS-COUNT-ERRORS
+002450                 MOVE CK-GRAND-TOTAL TO WS-GRAND-TOTAL
+002460         END-READ
+002470         CLOSE CHECKPOINT-FILE
+002480     END-IF.
+002490 1100-EXIT.
+002500     EXIT.
+002510*-----------------------------------------------------------------
+002520 1150-SKIP-PROCESSED-RECORDS.
+002530     MOVE ZERO TO WS-RECORDS-SKIPPED
+002540     PERFORM 2100-READ-EXPRESSION THRU 2100-EXIT
+002550         WITH TEST AFTER
+002560         VARYING WS-RECORDS-SKIPPED FROM 1 BY 1
+002570         UNTIL WS-RECORDS-SKIPPED >= WS-RESTART-COUNT
+002580             OR WS-END-OF-FILE.
+002590 1150-EXIT.
+002600     EXIT.
+002610*-----------------------------------------------------------------
+002620 2000-PROCESS-EXPRESSIONS.
+002630     DISPLAY EXPR-IN-RECORD
+002640     PERFORM 2200-EVALUATE-EXPRESSION THRU 2200-EXIT
+002650     PERFORM 2400-WRITE-RESULT THRU 2400-EXIT
+002660     ADD 1 TO WS-RECORDS-PROCESSED
+002670     PERFORM 2450-MAYBE-CHECKPOINT THRU 2450-EXIT
+002680     PERFORM 2100-READ-EXPRESSION THRU 2100-EXIT.
+002690 2000-EXIT.
+002700     EXIT.
+002710*-----------------------------------------------------------------
+002720 2450-MAYBE-CHECKPOINT.
+002730     MOVE WS-RESTART-COUNT TO WS-TOTAL-PROCESSED
+002740     ADD WS-RECORDS-PROCESSED TO WS-TOTAL-PROCESSED
+002750     DIVIDE WS-TOTAL-PROCESSED
+002760         BY WS-CHECKPOINT-INTERVAL
+002770         GIVING WS-CHECKPOINT-QUOTIENT
+002780         REMAINDER WS-CHECKPOINT-REMAINDER
+002790     IF WS-CHECKPOINT-REMAINDER = ZERO THEN
+002800         PERFORM 1200-WRITE-CHECKPOINT THRU 1200-EXIT
+002810     END-IF.
+002820 2450-EXIT.
+002830     EXIT.
+002840*-----------------------------------------------------------------
+002850 1200-WRITE-CHECKPOINT.
+002860     OPEN OUTPUT CHECKPOINT-FILE
+002870     IF WS-CHECKPOINT-STATUS NOT = "00" THEN
+002880         DISPLAY "ERROR OPENING CHECKPOINT-FILE, STATUS = "
+002890             WS-CHECKPOINT-STATUS
+002900         STOP RUN
+002910     END-IF
+002920     MOVE SPACES TO CHECKPOINT-RECORD
+002930     MOVE WS-TOTAL-PROCESSED TO CK-RECORD-COUNT
+002940     MOVE WS-COUNT-PROCESSED TO CK-COUNT-PROCESSED
+002950     MOVE WS-COUNT-ERRORS TO CK-COUNT-ERRORS
+002960     MOVE WS-GRAND-TOTAL TO CK-GRAND-TOTAL
+002970     WRITE CHECKPOINT-RECORD
+002980     IF WS-CHECKPOINT-STATUS NOT = "00" THEN
+002990         DISPLAY "ERROR WRITING CHECKPOINT-FILE, STATUS = "
+003000             WS-CHECKPOINT-STATUS
+003010         STOP RUN
+003020     END-IF
+003030     CLOSE CHECKPOINT-FILE.
+003040 1200-EXIT.
+003050     EXIT.
+003060*-----------------------------------------------------------------
+003070 2100-READ-EXPRESSION.
+003080     READ EXPR-IN-FILE
+003090         AT END
+003100             SET WS-END-OF-FILE TO TRUE
+003110     END-READ
+003111     IF NOT WS-END-OF-FILE
+003112         AND WS-EXPR-IN-STATUS NOT = "00" THEN
+003113         DISPLAY "ERROR READING EXPR-IN-FILE, STATUS = "
+003114             WS-EXPR-IN-STATUS
+003115         STOP RUN
+003116     END-IF.
+003120 2100-EXIT.
+003130     EXIT.
+003140*-----------------------------------------------------------------
+003150 2200-EVALUATE-EXPRESSION.
+003160     SET WS-EXPR-VALID TO TRUE
+003170     PERFORM 2150-SPLIT-EXPRESSION THRU 2150-EXIT
+003180     IF WS-TOKEN-COUNT < 3
+003190         SET WS-EXPR-INVALID TO TRUE
+003200     END-IF
+003210     PERFORM 2170-PUSH-TOKENS THRU 2170-EXIT
+003220     PERFORM 2180-POP-TOKENS THRU 2180-EXIT
+003230     MOVE SPACES TO RESULT-OUT-RECORD
+003240     MOVE NODE-INFO-TOKEN (1) TO RO-OPERATOR
+003250     COMPUTE RO-OPERAND-COUNT = WS-TOKEN-COUNT - 1
+003260     PERFORM 2250-BUILD-OPERAND-TEXT THRU 2250-EXIT
+003270     IF WS-EXPR-INVALID THEN
+003280         MOVE "BAD BINOP" TO RO-RESULT-TEXT
+003290     ELSE
+003300     IF NODE-INFO-TOKEN (2) = SPACES THEN
+003310         SET WS-EXPR-INVALID TO TRUE
+003320         MOVE "BAD BINOP" TO RO-RESULT-TEXT
+003330     ELSE
+003340         COMPUTE NUM3 = FUNCTION NUMVAL (NODE-INFO-TOKEN (2))
+003350         PERFORM 2300-APPLY-OPERATOR THRU 2300-EXIT
+003360             VARYING WS-TOKEN-IDX FROM 3 BY 1
+003370             UNTIL WS-TOKEN-IDX > WS-TOKEN-COUNT
+003380                 OR WS-EXPR-INVALID
+003390         IF WS-EXPR-INVALID THEN
+003400             MOVE "BAD BINOP" TO RO-RESULT-TEXT
+003410         ELSE
+003420             MOVE NUM3 TO RO-RESULT-NUM
+003430         END-IF
+003440     END-IF
+003450     END-IF
+003460     IF RO-RESULT-TEXT NOT = "BAD BINOP" THEN
+003470         MOVE RO-RESULT-NUM TO WS-RESULT-STR
+003480         CALL "push" USING
+003490             BY REFERENCE new-stack
+003500             BY CONTENT WS-RESULT-STR
+003510             BY REFERENCE WS-PUSH-STATUS
+003520         END-CALL
+003530         IF WS-PUSH-OK THEN
+003540             ADD 1 TO WS-RESULT-COUNT
+003550         ELSE
+003560             DISPLAY "WARNING - RESULTS-HISTORY STACK FULL, "
+003570                 "RESULT NOT RETAINED FOR TRAIL"
+003580         END-IF
+003590         ADD 1 TO WS-COUNT-PROCESSED
+003600         ADD NUM3 TO WS-GRAND-TOTAL
+003610     ELSE
+003620         ADD 1 TO WS-COUNT-ERRORS
+003630     END-IF.
+003640 2200-EXIT.
+003650     EXIT.
+003660*-----------------------------------------------------------------
+003670 2150-SPLIT-EXPRESSION.
+003680     MOVE 1 TO WS-UNSTRING-PTR
+003690     MOVE ZERO TO WS-TOKEN-COUNT
+003700     MOVE "N" TO WS-TOKEN-OVERFLOW
+003710     PERFORM 2160-UNSTRING-ONE-TOKEN THRU 2160-EXIT
+003720         VARYING WS-TOKEN-IDX FROM 1 BY 1
+003730         UNTIL WS-UNSTRING-PTR > LENGTH OF EXPR-IN-RECORD
+003740             OR WS-TOKEN-IDX > NODE-INFO-MAX-TOKENS
+003750     IF WS-TOKEN-IDX > NODE-INFO-MAX-TOKENS
+003760         AND WS-UNSTRING-PTR NOT > LENGTH OF EXPR-IN-RECORD THEN
+003770         SET WS-TOKEN-LIST-TRUNCATED TO TRUE
+003780         SET WS-EXPR-INVALID TO TRUE
+003790     END-IF.
+003800 2150-EXIT.
+003810     EXIT.
+003820*-----------------------------------------------------------------
+003830 2160-UNSTRING-ONE-TOKEN.
+003840     UNSTRING EXPR-IN-RECORD DELIMITED BY ","
+003850         INTO NODE-INFO-TOKEN (WS-TOKEN-IDX)
+003860         WITH POINTER WS-UNSTRING-PTR
+003870     END-UNSTRING
+003880     ADD 1 TO WS-TOKEN-COUNT.
+003890 2160-EXIT.
+003900     EXIT.
+003910*-----------------------------------------------------------------
+003920 2170-PUSH-TOKENS.
+003930     PERFORM 2175-PUSH-ONE-TOKEN THRU 2175-EXIT
+003940         VARYING WS-TOKEN-IDX FROM WS-TOKEN-COUNT BY -1
+003950         UNTIL WS-TOKEN-IDX < 1.
+003960 2170-EXIT.
+003970     EXIT.
+003980*-----------------------------------------------------------------
+003990 2175-PUSH-ONE-TOKEN.
+004000     CALL "push" USING
+004010         BY REFERENCE stack
+004020         BY CONTENT NODE-INFO-TOKEN (WS-TOKEN-IDX)
+004030         BY REFERENCE WS-PUSH-STATUS
+004040     END-CALL.
+004050 2175-EXIT.
+004060     EXIT.
+004070*-----------------------------------------------------------------
+004080 2180-POP-TOKENS.
+004090     PERFORM 2185-POP-ONE-TOKEN THRU 2185-EXIT
+004100         VARYING WS-TOKEN-IDX FROM 1 BY 1
+004110         UNTIL WS-TOKEN-IDX > WS-TOKEN-COUNT.
+004120 2180-EXIT.
+004130     EXIT.
+004140*-----------------------------------------------------------------
+004150 2185-POP-ONE-TOKEN.
+004160     CALL "pop" USING
+004170         BY REFERENCE stack
+004180         BY REFERENCE NODE-INFO-TOKEN (WS-TOKEN-IDX)
+004190         BY REFERENCE WS-POP-STATUS
+004200     END-CALL
+004210     IF WS-POP-EMPTY THEN
+004220         SET WS-EXPR-INVALID TO TRUE
+004230     END-IF.
+004240 2185-EXIT.
+004250     EXIT.
+004260*-----------------------------------------------------------------
+004270 2250-BUILD-OPERAND-TEXT.
+004280     MOVE SPACES TO RO-OPERANDS
+004290     MOVE "N" TO WS-OPERANDS-OVERFLOW
+004300     MOVE 1 TO WS-OPERANDS-PTR
+004310     PERFORM 2255-APPEND-ONE-OPERAND THRU 2255-EXIT
+004320         VARYING WS-TOKEN-IDX FROM 2 BY 1
+004330         UNTIL WS-TOKEN-IDX > WS-TOKEN-COUNT
+004340     IF WS-OPERANDS-TRUNCATED THEN
+004350         MOVE "T" TO RO-TRUNC-FLAG
+004360         DISPLAY "WARNING - OPERAND LIST TRUNCATED ON AUDIT "
+004370             "RECORD"
+004380     END-IF
+004390     IF WS-TOKEN-LIST-TRUNCATED THEN
+004400         MOVE "T" TO RO-TRUNC-FLAG
+004410         DISPLAY "WARNING - EXPRESSION HAS MORE OPERANDS THAN "
+004420             "NODE-INFO-TABLE HOLDS, REPORTED AS A BAD BINOP"
+004430     END-IF.
+004440 2250-EXIT.
+004450     EXIT.
+004460*-----------------------------------------------------------------
+004470 2255-APPEND-ONE-OPERAND.
+004480     IF WS-TOKEN-IDX > 2 THEN
+004490         STRING "," DELIMITED BY SIZE
+004500             INTO RO-OPERANDS
+004510             WITH POINTER WS-OPERANDS-PTR
+004520             ON OVERFLOW
+004530                 SET WS-OPERANDS-TRUNCATED TO TRUE
+004540         END-STRING
+004550     END-IF
+004560     STRING NODE-INFO-TOKEN (WS-TOKEN-IDX) DELIMITED BY SPACE
+004570         INTO RO-OPERANDS
+004580         WITH POINTER WS-OPERANDS-PTR
+004590         ON OVERFLOW
+004600             SET WS-OPERANDS-TRUNCATED TO TRUE
+004610     END-STRING.
+004620 2255-EXIT.
+004630     EXIT.
+004640*-----------------------------------------------------------------
+004650 2300-APPLY-OPERATOR.
+004660     IF NODE-INFO-TOKEN (WS-TOKEN-IDX) = SPACES THEN
+004670         SET WS-EXPR-INVALID TO TRUE
+004680         GO TO 2300-EXIT
+004690     END-IF
+004700     MOVE NUM3 TO NUM1
+004710     COMPUTE NUM2 =
+004720         FUNCTION NUMVAL (NODE-INFO-TOKEN (WS-TOKEN-IDX))
+004730     IF NODE-INFO-TOKEN (1) = "+" THEN
+004740         ADD NUM1 NUM2 GIVING NUM3
+004750     ELSE
+004760     IF NODE-INFO-TOKEN (1) = "-" THEN
+004770         SUBTRACT NUM2 FROM NUM1 GIVING NUM3
+004780     ELSE
+004790     IF NODE-INFO-TOKEN (1) = "*" THEN
+004800         MULTIPLY NUM1 BY NUM2 GIVING NUM3
+004810     ELSE
+004820     IF NODE-INFO-TOKEN (1) = "/" THEN
+004830         IF NUM2 = ZERO THEN
+004840             SET WS-EXPR-INVALID TO TRUE
+004850         ELSE
+004860             DIVIDE NUM1 BY NUM2 GIVING NUM3
+004870         END-IF
+004880     ELSE
+004890     IF NODE-INFO-TOKEN (1) = "%" THEN
+004900         IF NUM2 = ZERO THEN
+004910             SET WS-EXPR-INVALID TO TRUE
+004920         ELSE
+004930             DIVIDE NUM1 BY NUM2 GIVING WS-QUOTIENT
+004940                 REMAINDER NUM3
+004950         END-IF
+004960     ELSE
+004970     IF NODE-INFO-TOKEN (1) = "^" THEN
+004980         COMPUTE NUM3 = NUM1 ** NUM2
+004990     ELSE
+005000         SET WS-EXPR-INVALID TO TRUE
+005010     END-IF
+005020     END-IF
+005030     END-IF
+005040     END-IF
+005050     END-IF
+005060     END-IF.
+005070 2300-EXIT.
+005080     EXIT.
+005090*-----------------------------------------------------------------
+005100 2400-WRITE-RESULT.
+005101     WRITE RESULT-OUT-RECORD
+005102     IF WS-RESULT-OUT-STATUS NOT = "00" THEN
+005103         DISPLAY "ERROR WRITING RESULT-OUT-FILE, STATUS = "
+005104             WS-RESULT-OUT-STATUS
+005105         STOP RUN
+005106     END-IF.
+005120 2400-EXIT.
+005130     EXIT.
+005140*-----------------------------------------------------------------
+005150 8000-PRINT-RESULTS-TRAIL.
+005160     DISPLAY "RESULTS IN ORDER COMPUTED:"
+005161     IF WS-RESTART-COUNT > ZERO THEN
+005162         DISPLAY "  (THIS IS A RESTARTED RUN - TRAIL COVERS ONLY "
+005163             "EXPRESSIONS PROCESSED SINCE THE RESTART; THE "
+005164             "TOTALS BELOW COVER THE WHOLE BATCH)"
+005165     END-IF
+005170     PERFORM 8010-POP-ONE-RESULT THRU 8010-EXIT
+005180         VARYING WS-RESULT-IDX FROM 1 BY 1
+005190         UNTIL WS-RESULT-IDX > WS-RESULT-COUNT
+005200     PERFORM 8020-DISPLAY-ONE-RESULT THRU 8020-EXIT
+005210         VARYING WS-RESULT-IDX FROM 1 BY 1
+005220         UNTIL WS-RESULT-IDX > WS-RESULT-COUNT.
+005230 8000-EXIT.
+005240     EXIT.
+005250*-----------------------------------------------------------------
+005260 8010-POP-ONE-RESULT.
+005270     CALL "pop" USING
+005280         BY REFERENCE new-stack
+005290         BY REFERENCE WS-RESULT-STR
+005300         BY REFERENCE WS-POP-STATUS
+005310     END-CALL
+005320     IF WS-POP-OK THEN
+005330         COMPUTE WS-RESULT-REV-IDX = WS-RESULT-COUNT
+005340             - WS-RESULT-IDX + 1
+005350         MOVE WS-RESULT-STR TO
+005360             WS-RESULT-TRAIL-ENTRY (WS-RESULT-REV-IDX)
+005370     END-IF.
+005380 8010-EXIT.
+005390     EXIT.
+005400*-----------------------------------------------------------------
+005410 8020-DISPLAY-ONE-RESULT.
+005420     DISPLAY WS-RESULT-TRAIL-ENTRY (WS-RESULT-IDX).
+005430 8020-EXIT.
+005440     EXIT.
+005450*-----------------------------------------------------------------
+005460 8500-PRINT-CONTROL-TOTALS.
+005470     MOVE WS-COUNT-PROCESSED TO WS-COUNT-PROCESSED-EDIT
+005480     MOVE WS-COUNT-ERRORS TO WS-COUNT-ERRORS-EDIT
+005490     MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-EDIT
+005500     DISPLAY "EXPRESSIONS PROCESSED:  " WS-COUNT-PROCESSED-EDIT
+005510     DISPLAY "EXPRESSIONS IN ERROR:   " WS-COUNT-ERRORS-EDIT
+005520     DISPLAY "GRAND TOTAL OF RESULTS: " WS-GRAND-TOTAL-EDIT.
+005530 8500-EXIT.
+005540     EXIT.
+005550*-----------------------------------------------------------------
+005560 9000-TERMINATE.
+005570     CLOSE EXPR-IN-FILE
+005580     CLOSE RESULT-OUT-FILE
+005590     PERFORM 9100-RESET-CHECKPOINT THRU 9100-EXIT.
+005600 9000-EXIT.
+005610     EXIT.
+005620*-----------------------------------------------------------------
+005630 9100-RESET-CHECKPOINT.
+005640     OPEN OUTPUT CHECKPOINT-FILE
+005650     IF WS-CHECKPOINT-STATUS NOT = "00" THEN
+005660         DISPLAY "ERROR OPENING CHECKPOINT-FILE, STATUS = "
+005670             WS-CHECKPOINT-STATUS
+005680         STOP RUN
+005690     END-IF
+005700     MOVE SPACES TO CHECKPOINT-RECORD
+005710     MOVE ZERO TO CK-RECORD-COUNT
+005720     MOVE ZERO TO CK-COUNT-PROCESSED
+005730     MOVE ZERO TO CK-COUNT-ERRORS
+005740     MOVE ZERO TO CK-GRAND-TOTAL
+005750     WRITE CHECKPOINT-RECORD
+005760     IF WS-CHECKPOINT-STATUS NOT = "00" THEN
+005770         DISPLAY "ERROR WRITING CHECKPOINT-FILE, STATUS = "
+005780             WS-CHECKPOINT-STATUS
+005790         STOP RUN
+005800     END-IF
+005810     CLOSE CHECKPOINT-FILE.
+005820 9100-EXIT.
+005830     EXIT.
+005840 END PROGRAM stack-test.
+
+       COPY stack-utilities.
